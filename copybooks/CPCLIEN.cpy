@@ -0,0 +1,9 @@
+      ****************************************************************
+      * Copybook: CPCLIEN
+      * Purpose : CLIENTES file - customer master, keyed on CONTACTO,
+      *           for repeat-customer lookup/auto-fill.
+      ****************************************************************
+       01  CLIENTE-REC.
+           05 CLI-CONTACTO                 PIC 9(9).
+           05 CLI-NOME                     PIC A(35).
+           05 CLI-NUM-PEDIDOS              PIC 9(5).
