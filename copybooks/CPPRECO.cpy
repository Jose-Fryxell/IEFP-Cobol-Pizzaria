@@ -0,0 +1,17 @@
+      ****************************************************************
+      * Copybook: CPPRECO
+      * Purpose : PRECOS file - external price table (pizza bases,
+      *           ingredient toppings, IVA rate, delivery fee) so
+      *           prices can change without recompiling TAREFA06.
+      *
+      * PRC-CODIGO values in use:
+      *   "P01".."P03"- pizza base price, indexed by PIZZA (1-3)
+      *   "I01".."I10"- ingredient price, indexed by INGREDIENTES
+      *   "IVA"       - VAT rate (e.g. 0.23 stored as 0V99... see
+      *                 PRC-VALOR, read as a rate, not currency)
+      *   "ENT"       - delivery fee
+      ****************************************************************
+       01  PRECO-REC.
+           05 PRC-CODIGO                   PIC X(3).
+           05 PRC-DESCRICAO                PIC X(20).
+           05 PRC-VALOR                    PIC 9V99.
