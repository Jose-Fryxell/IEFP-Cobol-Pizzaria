@@ -0,0 +1,9 @@
+      ****************************************************************
+      * Copybook: CPCONTA
+      * Purpose : CONTROLO file - persistent sequence counters, so
+      *           NUMERO-PEDIDO survives a restart instead of
+      *           resetting to zero every run.
+      ****************************************************************
+       01  CONTROLO-REC.
+           05 CTRL-CHAVE                   PIC X(10).
+           05 CTRL-ULTIMO-PEDIDO           PIC 9(4).
