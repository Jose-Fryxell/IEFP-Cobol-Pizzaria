@@ -0,0 +1,9 @@
+      ****************************************************************
+      * Copybook: CPSTOCK
+      * Purpose : STOCK file - remaining quantity of each ingredient,
+      *           decremented as toppings are sold.
+      ****************************************************************
+       01  STOCK-REC.
+           05 STK-CODIGO                   PIC 99.
+           05 STK-DESCRICAO                PIC X(20).
+           05 STK-QUANTIDADE               PIC 9(5).
