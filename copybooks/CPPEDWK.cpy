@@ -0,0 +1,35 @@
+      ****************************************************************
+      * Copybook: CPPEDWK
+      * Purpose : In-progress order accumulator (WORKING-STORAGE
+      *           mirror of the CPPEDID/PEDIDO-REC layout). Built up
+      *           field by field as the operator works through a
+      *           ticket, then MOVEd wholesale to PEDIDO-REC and
+      *           WRITten to PEDIDOS once the order is finalized.
+      *           Keep in step with CPPEDID - same shape, ATU-/ATZ-
+      *           prefixes instead of PED-/PZ-.
+      ****************************************************************
+       01  PEDIDO-ATUAL.
+           05 ATU-NUMERO                   PIC 9(4).
+           05 ATU-DATA.
+               10 ATU-ANO                  PIC 9(4).
+               10 ATU-MES                  PIC 99.
+               10 ATU-DIA                  PIC 99.
+           05 ATU-CLIENTE                  PIC A(35).
+           05 ATU-CONTACTO                 PIC 9(9).
+           05 ATU-MODO                     PIC X.
+               88 ATU-LEVANTAMENTO                  VALUE "L".
+               88 ATU-CONSUMO-LOCAL                 VALUE "C".
+               88 ATU-ENTREGA                       VALUE "E".
+           05 ATU-MORADA                   PIC X(40).
+           05 ATU-NUM-PIZZAS               PIC 9.
+           05 ATU-PIZZAS OCCURS 5 TIMES.
+               10 ATZ-TIPO                  PIC 9.
+               10 ATZ-PRECO-BASE            PIC 9V99.
+               10 ATZ-NUM-INGREDIENTES      PIC 9.
+               10 ATZ-INGREDIENTES OCCURS 5 TIMES PIC 99.
+               10 ATZ-PRECO-INGREDIENTES    PIC 99V99.
+               10 ATZ-SUBTOTAL              PIC 99V99.
+           05 ATU-PRECO-ENTREGA            PIC 9V99.
+           05 ATU-PRECO-SUBTOTAL           PIC 999V99.
+           05 ATU-PRECO-IVA                PIC 999V99.
+           05 ATU-PRECO-TOTAL              PIC 999V99.
