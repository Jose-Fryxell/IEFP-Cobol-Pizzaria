@@ -0,0 +1,33 @@
+      ****************************************************************
+      * Copybook: CPPEDID
+      * Purpose : PEDIDOS record layout (order history). Shared by
+      *           TAREFA06 (writer) and TAREFA07 (reader) as the FD
+      *           record, and pulled into WORKING-STORAGE (via COPY
+      *           REPLACING PED- BY ATU-, PZ- BY ATZ-) as the
+      *           in-progress order accumulator PEDIDO-ATUAL.
+      ****************************************************************
+       01  PEDIDO-REC.
+           05 PED-NUMERO                   PIC 9(4).
+           05 PED-DATA.
+               10 PED-ANO                  PIC 9(4).
+               10 PED-MES                  PIC 99.
+               10 PED-DIA                  PIC 99.
+           05 PED-CLIENTE                  PIC A(35).
+           05 PED-CONTACTO                 PIC 9(9).
+           05 PED-MODO                     PIC X.
+               88 PED-LEVANTAMENTO                  VALUE "L".
+               88 PED-CONSUMO-LOCAL                 VALUE "C".
+               88 PED-ENTREGA                       VALUE "E".
+           05 PED-MORADA                   PIC X(40).
+           05 PED-NUM-PIZZAS               PIC 9.
+           05 PED-PIZZAS OCCURS 5 TIMES.
+               10 PZ-TIPO                  PIC 9.
+               10 PZ-PRECO-BASE            PIC 9V99.
+               10 PZ-NUM-INGREDIENTES      PIC 9.
+               10 PZ-INGREDIENTES OCCURS 5 TIMES PIC 99.
+               10 PZ-PRECO-INGREDIENTES    PIC 99V99.
+               10 PZ-SUBTOTAL              PIC 99V99.
+           05 PED-PRECO-ENTREGA            PIC 9V99.
+           05 PED-PRECO-SUBTOTAL           PIC 999V99.
+           05 PED-PRECO-IVA                PIC 999V99.
+           05 PED-PRECO-TOTAL              PIC 999V99.
