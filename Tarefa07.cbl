@@ -0,0 +1,245 @@
+      ******************************************************************
+      * Author: JOSE SERRA
+      * Date: 08-08-2026
+      * Purpose: Daily sales summary batch job. Reads every order
+      *          written by TAREFA06 to PEDIDOS.DAT and prints the
+      *          count/revenue per pizza size, an ingredient
+      *          popularity ranking and the grand total for the day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAREFA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PED-NUMERO
+               FILE STATUS IS FS-PEDIDOS.
+
+           SELECT PRECOS ASSIGN TO "PRECOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRC-CODIGO
+               FILE STATUS IS FS-PRECOS.
+
+           SELECT RESUMO ASSIGN TO "RESUMO_DIARIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESUMO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS
+           LABEL RECORD STANDARD.
+           COPY CPPEDID.
+
+       FD  PRECOS
+           LABEL RECORD STANDARD.
+           COPY CPPRECO.
+
+       FD  RESUMO
+           LABEL RECORD STANDARD.
+       01  LINHA-RESUMO                    PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 FS-PEDIDOS                       PIC XX VALUE "00".
+       77 FS-PRECOS                        PIC XX VALUE "00".
+       77 FS-RESUMO                        PIC XX VALUE "00".
+       77 FIM-PEDIDOS-FLAG                 PIC X  VALUE "N".
+           88 FIM-PEDIDOS                             VALUE "S".
+      ****** DATA (001 - filtrar so os pedidos de hoje) ****************
+       01 DATA-ATUAL.
+           05 ANO PIC 9(4).
+           05 MES PIC 99.
+           05 DIA PIC 99.
+      ****** CONTADORES POR TAMANHO DE PIZZA ***************************
+       77 CONT-PEQUENA                     PIC 9(5)   VALUE 0.
+       77 CONT-MEDIA                       PIC 9(5)   VALUE 0.
+       77 CONT-GRANDE                      PIC 9(5)   VALUE 0.
+       77 REC-PEQUENA                      PIC 9(7)V99 VALUE 0.
+       77 REC-MEDIA                        PIC 9(7)V99 VALUE 0.
+       77 REC-GRANDE                       PIC 9(7)V99 VALUE 0.
+       77 TOTAL-PEDIDOS                    PIC 9(5)   VALUE 0.
+       77 TOTAL-GERAL                      PIC 9(7)V99 VALUE 0.
+      ****** POPULARIDADE DE INGREDIENTES ******************************
+       77 CONT-INGR                        PIC 9(5) OCCURS 10 TIMES
+                                            VALUE 0.
+       77 NOME-INGR                        PIC X(20) OCCURS 10 TIMES
+                                            VALUE SPACES.
+       77 TEMP-CONT                        PIC S9(5) OCCURS 10 TIMES
+                                            VALUE 0.
+       77 TEMP-NOME                        PIC X(20) OCCURS 10 TIMES
+                                            VALUE SPACES.
+       77 MAIOR                            PIC S9(5) VALUE 0.
+       77 MAIOR-IDX                        PIC 99    VALUE 1.
+       77 RANK-POS                         PIC 99    VALUE 0.
+      ****** INDICES / AUXILIARES **************************************
+       77 IDX-PZ                           PIC 9     VALUE 0.
+       77 IDX-ING                          PIC 9     VALUE 0.
+       77 IDX                              PIC 99    VALUE 0.
+       77 COD-NUM                          PIC 99    VALUE 0.
+       77 VALOR-SAIDA                      PIC ZZZZZ9.99 VALUE SPACES.
+       77 RANK-SAIDA                       PIC Z9    VALUE SPACES.
+       77 CONT-SAIDA                       PIC ZZZZ9 VALUE SPACES.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       PROCESSAR.
+           MOVE FUNCTION CURRENT-DATE TO DATA-ATUAL.
+           OPEN INPUT PEDIDOS.
+           OPEN OUTPUT RESUMO.
+           PERFORM CARREGAR-NOMES-INGR.
+           PERFORM UNTIL FIM-PEDIDOS
+               READ PEDIDOS NEXT RECORD
+                   AT END
+                       SET FIM-PEDIDOS TO TRUE
+                   NOT AT END
+                       PERFORM PROCESSAR-PEDIDO
+               END-READ
+           END-PERFORM.
+           PERFORM IMPRIMIR-RESUMO.
+           CLOSE PEDIDOS.
+           CLOSE RESUMO.
+           STOP RUN.
+      ****** ACUMULAR UM PEDIDO (so os de hoje - 001) ******************
+       PROCESSAR-PEDIDO.
+           IF (PED-ANO = ANO) AND (PED-MES = MES) AND (PED-DIA = DIA)
+                   THEN
+               ADD 1 TO TOTAL-PEDIDOS
+               ADD PED-PRECO-TOTAL TO TOTAL-GERAL
+               PERFORM VARYING IDX-PZ FROM 1 BY 1
+                       UNTIL IDX-PZ > PED-NUM-PIZZAS
+                   EVALUATE PZ-TIPO(IDX-PZ)
+                       WHEN 1
+                           ADD 1 TO CONT-PEQUENA
+                           ADD PZ-SUBTOTAL(IDX-PZ) TO REC-PEQUENA
+                       WHEN 2
+                           ADD 1 TO CONT-MEDIA
+                           ADD PZ-SUBTOTAL(IDX-PZ) TO REC-MEDIA
+                       WHEN 3
+                           ADD 1 TO CONT-GRANDE
+                           ADD PZ-SUBTOTAL(IDX-PZ) TO REC-GRANDE
+                   END-EVALUATE
+                   PERFORM VARYING IDX-ING FROM 1 BY 1
+                           UNTIL IDX-ING > PZ-NUM-INGREDIENTES(IDX-PZ)
+                       IF (PZ-INGREDIENTES(IDX-PZ IDX-ING) >= 1) AND
+                          (PZ-INGREDIENTES(IDX-PZ IDX-ING) <= 10) THEN
+                           ADD 1 TO
+                             CONT-INGR(PZ-INGREDIENTES(IDX-PZ IDX-ING))
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+      ****** NOMES DOS INGREDIENTES (005) ******************************
+       CARREGAR-NOMES-INGR.
+           MOVE "Fiambre"   TO NOME-INGR(1).
+           MOVE "Atum"      TO NOME-INGR(2).
+           MOVE "Anchovas"  TO NOME-INGR(3).
+           MOVE "Camarao"   TO NOME-INGR(4).
+           MOVE "Bacon"     TO NOME-INGR(5).
+           MOVE "Banana"    TO NOME-INGR(6).
+           MOVE "Ananas"    TO NOME-INGR(7).
+           MOVE "Azeitonas" TO NOME-INGR(8).
+           MOVE "Cogumelos" TO NOME-INGR(9).
+           MOVE "Milho"     TO NOME-INGR(10).
+           OPEN INPUT PRECOS.
+           IF FS-PRECOS = "00" THEN
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+                   MOVE IDX TO COD-NUM
+                   MOVE SPACES TO PRC-CODIGO
+                   STRING "I" COD-NUM DELIMITED BY SIZE
+                       INTO PRC-CODIGO
+                   READ PRECOS
+                       NOT INVALID KEY
+                           MOVE PRC-DESCRICAO TO NOME-INGR(IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE PRECOS
+           END-IF.
+      ****** IMPRESSAO DO RESUMO ***************************************
+       IMPRIMIR-RESUMO.
+           MOVE "============================================="
+               TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           MOVE "Resumo diario de vendas - Pizzaria Ramalho"
+               TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           MOVE "============================================="
+               TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           MOVE SPACES TO LINHA-RESUMO.
+           MOVE TOTAL-PEDIDOS TO CONT-SAIDA.
+           STRING "Total de pedidos: " CONT-SAIDA
+               DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           MOVE SPACES TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           MOVE "Vendas por tamanho de pizza:" TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           PERFORM IMPRIMIR-LINHA-TAMANHO.
+           MOVE SPACES TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           MOVE "Ranking de popularidade dos ingredientes:"
+               TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           PERFORM IMPRIMIR-RANKING.
+           MOVE SPACES TO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           MOVE ZERO TO VALOR-SAIDA.
+           MOVE TOTAL-GERAL TO VALOR-SAIDA.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "TOTAL GERAL DO DIA: " VALOR-SAIDA
+               DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+       IMPRIMIR-LINHA-TAMANHO.
+           MOVE REC-PEQUENA TO VALOR-SAIDA.
+           MOVE CONT-PEQUENA TO CONT-SAIDA.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "  Pequena : " CONT-SAIDA " pizzas  -  "
+               VALOR-SAIDA DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           MOVE REC-MEDIA TO VALOR-SAIDA.
+           MOVE CONT-MEDIA TO CONT-SAIDA.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "  Media   : " CONT-SAIDA " pizzas  -  "
+               VALOR-SAIDA DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+           MOVE REC-GRANDE TO VALOR-SAIDA.
+           MOVE CONT-GRANDE TO CONT-SAIDA.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "  Grande  : " CONT-SAIDA " pizzas  -  "
+               VALOR-SAIDA DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+           DISPLAY LINHA-RESUMO.
+       IMPRIMIR-RANKING.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+               MOVE CONT-INGR(IDX) TO TEMP-CONT(IDX)
+               MOVE NOME-INGR(IDX) TO TEMP-NOME(IDX)
+           END-PERFORM.
+           PERFORM VARYING RANK-POS FROM 1 BY 1 UNTIL RANK-POS > 10
+               MOVE -1 TO MAIOR
+               MOVE 1 TO MAIOR-IDX
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+                   IF TEMP-CONT(IDX) > MAIOR THEN
+                       MOVE TEMP-CONT(IDX) TO MAIOR
+                       MOVE IDX TO MAIOR-IDX
+                   END-IF
+               END-PERFORM
+               MOVE RANK-POS TO RANK-SAIDA
+               MOVE MAIOR TO CONT-SAIDA
+               MOVE SPACES TO LINHA-RESUMO
+               STRING "  " RANK-SAIDA "o. " TEMP-NOME(MAIOR-IDX)
+                   " - " CONT-SAIDA " unidades"
+                   DELIMITED BY SIZE INTO LINHA-RESUMO
+               WRITE LINHA-RESUMO
+               DISPLAY LINHA-RESUMO
+               MOVE -1 TO TEMP-CONT(MAIOR-IDX)
+           END-PERFORM.
+       END PROGRAM TAREFA07.
