@@ -6,11 +6,80 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAREFA06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PED-NUMERO
+               FILE STATUS IS FS-PEDIDOS.
+
+           SELECT CONTROLO ASSIGN TO "CONTROLO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-CHAVE
+               FILE STATUS IS FS-CONTROLO.
+
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CONTACTO
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT PRECOS ASSIGN TO "PRECOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRC-CODIGO
+               FILE STATUS IS FS-PRECOS.
+
+           SELECT STOCK ASSIGN TO "STOCK.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STK-CODIGO
+               FILE STATUS IS FS-STOCK.
+
+           SELECT RECIBOS ASSIGN TO "RECIBOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECIBOS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PEDIDOS
+           LABEL RECORD STANDARD.
+           COPY CPPEDID.
+
+       FD  CONTROLO
+           LABEL RECORD STANDARD.
+           COPY CPCONTA.
+
+       FD  CLIENTES
+           LABEL RECORD STANDARD.
+           COPY CPCLIEN.
+
+       FD  PRECOS
+           LABEL RECORD STANDARD.
+           COPY CPPRECO.
+
+       FD  STOCK
+           LABEL RECORD STANDARD.
+           COPY CPSTOCK.
+
+       FD  RECIBOS
+           LABEL RECORD STANDARD.
+       01  LINHA-RECIBO                    PIC X(60).
        WORKING-STORAGE SECTION.
+      ****** FILE STATUS ***************************************(000)**
+       77 FS-PEDIDOS                       PIC XX VALUE "00".
+       77 FS-CONTROLO                      PIC XX VALUE "00".
+       77 FS-CLIENTES                      PIC XX VALUE "00".
+       77 FS-PRECOS                        PIC XX VALUE "00".
+       77 FS-STOCK                         PIC XX VALUE "00".
+       77 FS-RECIBOS                       PIC XX VALUE "00".
+      ****** PEDIDO EM CURSO (ACUMULADOR) *************************(000)
+           COPY CPPEDWK.
+       77 INDICE-PIZZA-ATUAL               PIC 9  VALUE 1.
       ****** INFO PEDIDO ***********************************************
-       77 NUMERO-PEDIDO                    PIC 9(2)  VALUE 0.
+       77 NUMERO-PEDIDO                    PIC 9(4) VALUE 0.
 
        77 CLIENTE                          PIC A(35) VALUE SPACES.
 
@@ -20,6 +89,13 @@
                                            210000000 THROUGH 296999999,
                                            910000000 THROUGH 939999999,
                                            960000000 THROUGH 969999999.
+      ****** CLIENTE CONHECIDO (003) ***********************************
+       77 CLIENTE-ENCONTRADO               PIC X  VALUE "N".
+           88 CLIENTE-EXISTE                         VALUE "S".
+       77 TEMP-CONFIRMA                    PIC X  VALUE SPACES.
+           88 CONFIRMA-SIM                           VALUES "S", "s".
+      ****** MODO DE ENTREGA (006) *************************************
+       77 TEMP-MODO                        PIC X  VALUE SPACES.
       ****** BASE PIZZA ************************************************
        77 TEMP-PIZZA                       PIC X     VALUE SPACES.
        77 PIZZA                            PIC 9     VALUE 0.
@@ -30,14 +106,35 @@
            88 VALIDAR-INGREDIENTES                   VALUES 0 THRU 11.
        77 NUMERO-INGREDIENTES              PIC 9     VALUE 1.
        77 MAX                              PIC 9     VALUE 0.
+      ****** TABELA DE PRECOS (005) ************************************
+       77 TAB-PRECO-PIZZA                  PIC 9V99 OCCURS 3 TIMES.
+       77 TAB-NOME-PIZZA                   PIC X(20) OCCURS 3 TIMES.
+       77 TAB-PRECO-INGR                   PIC 9V99 OCCURS 10 TIMES.
+       77 TAB-NOME-INGR                    PIC X(20) OCCURS 10 TIMES.
+      ****** POSICAO NO ECRA DA TABELA DE PRECOS (005) *****************
+       77 TAB-LINHA-PIZZA                  PIC 99 OCCURS 3 TIMES
+                                            VALUES 08, 09, 10.
+       77 TAB-LINHA-INGR                   PIC 99 OCCURS 10 TIMES
+                                            VALUES 12, 13, 14, 15, 16,
+                                                   17, 18, 19, 20, 21.
+       77 TAB-COL-NOME-INGR                PIC 99 OCCURS 10 TIMES
+                                            VALUES 65, 65, 65, 65, 65,
+                                                   65, 65, 65, 65, 66.
+       77 PRECO-TABELA-SAIDA               PIC 9.99 VALUE ZERO.
+       77 TAXA-IVA                         PIC 9V99 VALUE 0.23.
+       77 PRECO-ENTREGA                    PIC 9V99 VALUE 1.50.
+       77 IVA-PERCENT                      PIC 99    VALUE 23.
+       77 IVA-PERCENT-SAIDA                PIC Z9    VALUE SPACES.
+       77 COD-NUM                          PIC 99    VALUE 0.
+       77 IDX                              PIC 99    VALUE 0.
+       77 IDX-REPOR                        PIC 9     VALUE 0.
+       77 IDX-REPOR2                       PIC 9     VALUE 0.
       ****** PRECO *****************************************************
        77 PRECO-BASE                       PIC 9V99  VALUE 0.
-       77 PRECO-INGREDIENTES               PIC 9V99  VALUE 0.
-       77 PRECO-PIZZA                      PIC 9V99  VALUE 0.
-       77 PRECO-IVA                        PIC 9V99  VALUE 0.
-       77 PRECO-TOTAL                      PIC 99V99 VALUE 0.
+       77 PRECO-INGREDIENTES               PIC 99V99 VALUE 0.
+       77 PRECO-PIZZA                      PIC 99V99 VALUE 0.
 
-       77 PRECO-SAIDA                      PIC Z9.99 VALUE SPACES.
+       77 PRECO-SAIDA                      PIC ZZ9.99 VALUE SPACES.
       ****** LINHA TABELA **********************************************
        77 NT                               PIC 99    VALUE 12.
       ****** REPETIR PROGRAMA ******************************************
@@ -143,6 +240,20 @@
            "+------------------+-----------+-------------------".
            05 LINE 22 COL 52 FOREGROUND-COLOR 3 HIGHLIGHT VALUE
            "-------+--------------------------+".
+      ******************************************************************
+       01 RODAPE-AJUDA.
+           05 LINE 23 COL 01 FOREGROUND-COLOR 3 VALUE
+           "V = Voltar ao campo anterior     X = Cancelar pedido".
+      ******************************************************************
+       01 LIMPAR-RODAPE.
+           05 LINE 23 COL 01 VALUE
+           "                                                     ".
+           05 LINE 24 COL 01 VALUE
+           "                                                     ".
+      ******************************************************************
+       01 LIMPAR-LINHA24.
+           05 LINE 24 COL 01 VALUE
+           "                                                     ".
       ******************************************************************
        01 LIMPAR-JANELINHA.
            05 LINE 10 COL 34 VALUE "                        ".
@@ -180,19 +291,34 @@
       ******************************************************************
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM ABRIR-FICHEIROS.
+           PERFORM CARREGAR-PRECOS.
+       NOVO-CLIENTE.
            DISPLAY CLS.
            DISPLAY JANELA.
+           PERFORM ATUALIZAR-TABELA-PRECOS.
+           DISPLAY RODAPE-AJUDA.
       ****** DATA ******************************************************
            MOVE FUNCTION CURRENT-DATE TO DATA-ATUAL.
            DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)
            HIGHLIGHT AT 0275.
       ****** NUMERO PEDIDO *********************************************
-           ADD 1 TO NUMERO-PEDIDO.
-           DISPLAY NUMERO-PEDIDO AT 0483 HIGHLIGHT.
+           PERFORM OBTER-NOVO-NUMERO.
+           DISPLAY NUMERO-PEDIDO AT 0482 HIGHLIGHT.
+           PERFORM INICIALIZAR-PEDIDO-ATUAL.
       ****** INFO CLIENTE **********************************************
+       INFO-CLIENTE.
            ACCEPT CLIENTE AT 0412 HIGHLIGHT.
        VAL-CONTACTO.
            ACCEPT TEMP-CONTACTO AT 0460 HIGHLIGHT.
+           IF (TEMP-CONTACTO(1:1) = "V") OR
+                                   (TEMP-CONTACTO(1:1) = "v") THEN
+               GO INFO-CLIENTE
+           END-IF.
+           IF (TEMP-CONTACTO(1:1) = "X") OR
+                                   (TEMP-CONTACTO(1:1) = "x") THEN
+               GO CANCELAR-PEDIDO
+           END-IF.
            MOVE FUNCTION NUMVAL(TEMP-CONTACTO) TO CONTACTO.
            IF (NOT VALIDAR-CONTACTO) THEN
                DISPLAY "Por favor digite um"
@@ -202,15 +328,57 @@
                GO VAL-CONTACTO
            ELSE
                DISPLAY LIMPAR-JANELINHA
+               MOVE CLIENTE TO ATU-CLIENTE
+               MOVE CONTACTO TO ATU-CONTACTO
+               PERFORM PROCURAR-CLIENTE
+           END-IF.
+      ****** MODO DE ENTREGA (006) *************************************
+       MODO-ENTREGA.
+           DISPLAY "Tipo de pedido: (1)Levantamento (2)Local"
+           AT LINE 24 COL 01 HIGHLIGHT.
+           DISPLAY "(3)Entrega > " AT LINE 24 COL 42 HIGHLIGHT.
+       VAL-MODO.
+           ACCEPT TEMP-MODO AT LINE 24 COL 55 HIGHLIGHT.
+           IF (TEMP-MODO = "V") OR (TEMP-MODO = "v") THEN
+               DISPLAY LIMPAR-RODAPE
+               DISPLAY RODAPE-AJUDA
+               GO VAL-CONTACTO
+           END-IF.
+           IF (TEMP-MODO = "X") OR (TEMP-MODO = "x") THEN
+               GO CANCELAR-PEDIDO
            END-IF.
+           IF (TEMP-MODO NOT = "1") AND (TEMP-MODO NOT = "2")
+                                    AND (TEMP-MODO NOT = "3") THEN
+               DISPLAY "Por favor escolha 1, 2 ou 3."
+               AT LINE 23 COL 01 FOREGROUND-COLOR 4 HIGHLIGHT
+               GO VAL-MODO
+           END-IF.
+           DISPLAY LIMPAR-RODAPE.
+           EVALUATE TEMP-MODO
+               WHEN "1"
+                   MOVE "L" TO ATU-MODO
+               WHEN "2"
+                   MOVE "C" TO ATU-MODO
+               WHEN "3"
+                   MOVE "E" TO ATU-MODO
+                   PERFORM PEDIR-MORADA
+           END-EVALUATE.
+           DISPLAY RODAPE-AJUDA.
       ****** PIZZA *****************************************************
        RESET-PEDIDO.
            MOVE 0 TO PIZZA, PRECO-BASE, MAX, PRECO-INGREDIENTES.
            MOVE 1 TO NUMERO-INGREDIENTES.
            MOVE 12 TO NT.
+           MOVE 0 TO ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL).
            DISPLAY "  (1/2/3)" AT 0618 FOREGROUND-COLOR 3 HIGHLIGHT.
        VAL-PIZZA.
            ACCEPT TEMP-PIZZA AT 0618 HIGHLIGHT.
+           IF (TEMP-PIZZA = "V") OR (TEMP-PIZZA = "v") THEN
+               GO MODO-ENTREGA
+           END-IF.
+           IF (TEMP-PIZZA = "X") OR (TEMP-PIZZA = "x") THEN
+               GO CANCELAR-PEDIDO
+           END-IF.
            MOVE FUNCTION NUMVAL(TEMP-PIZZA) TO PIZZA.
            IF (NOT VALIDAR-PIZZA) THEN
                DISPLAY "Por favor digite um"
@@ -231,25 +399,42 @@
            EVALUATE PIZZA
                WHEN 1
                    DISPLAY "Pequena  " AT 0618 HIGHLIGHT
-                   ADD 3 TO PRECO-BASE
+                   MOVE TAB-PRECO-PIZZA(1) TO PRECO-BASE
                    DISPLAY "Base Pequena" AT LINE NT COL 3 HIGHLIGHT
-                   DISPLAY "3.00" AT LINE NT COL 27 HIGHLIGHT
                WHEN 2
                    DISPLAY "Media    " AT 0618 HIGHLIGHT
-                   ADD 4 TO PRECO-BASE
+                   MOVE TAB-PRECO-PIZZA(2) TO PRECO-BASE
                    DISPLAY "Base Media" AT LINE NT COL 3 HIGHLIGHT
-                   DISPLAY "4.00" AT LINE NT COL 27 HIGHLIGHT
                WHEN 3
                    DISPLAY "Grande   " AT 0618 HIGHLIGHT
-                   ADD 5 TO PRECO-BASE
+                   MOVE TAB-PRECO-PIZZA(3) TO PRECO-BASE
                    DISPLAY "Base Grande" AT LINE NT COL 3 HIGHLIGHT
-                   DISPLAY "5.00" AT LINE NT COL 27 HIGHLIGHT
            END-EVALUATE.
+           MOVE PRECO-BASE TO PRECO-SAIDA.
+           DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA)
+           AT LINE NT COL 27 HIGHLIGHT.
+           MOVE PIZZA TO ATZ-TIPO(INDICE-PIZZA-ATUAL).
+           MOVE PRECO-BASE TO ATZ-PRECO-BASE(INDICE-PIZZA-ATUAL).
            ADD 1 TO NT.
       ****** INGREDIENTES **********************************************
        VAL-INGREDIENTES.
            IF (MAX <5) THEN
                ACCEPT TEMP-INGREDIENTES AT 0817 HIGHLIGHT
+               IF (TEMP-INGREDIENTES(1:1) = "V") OR
+                                   (TEMP-INGREDIENTES(1:1) = "v") THEN
+                   DISPLAY "  " AT 0817
+                   DISPLAY LIMPAR-TABELA
+                   COMPUTE ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL) =
+                           NUMERO-INGREDIENTES - 1
+                   PERFORM REPOR-STOCK-PIZZA
+                   GO RESET-PEDIDO
+               END-IF
+               IF (TEMP-INGREDIENTES(1:1) = "X") OR
+                                   (TEMP-INGREDIENTES(1:1) = "x") THEN
+                   COMPUTE ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL) =
+                           NUMERO-INGREDIENTES - 1
+                   GO CANCELAR-PEDIDO
+               END-IF
                MOVE FUNCTION NUMVAL(TEMP-INGREDIENTES) TO INGREDIENTES
                IF (NOT VALIDAR-INGREDIENTES) THEN
                    DISPLAY "Por favor digite um"
@@ -267,55 +452,41 @@
                    DISPLAY LIMPAR-JANELINHA
                END-IF
 
+               IF (INGREDIENTES >= 1) AND (INGREDIENTES <= 10) THEN
+                   PERFORM VERIFICAR-STOCK
+                   IF STK-QUANTIDADE = 0 THEN
+                       DISPLAY "Esse ingrediente esta esgotado."
+                       AT 1034 FOREGROUND-COLOR 4 HIGHLIGHT
+                       DISPLAY "Escolha outro ingrediente."
+                       AT 1134 FOREGROUND-COLOR 4 HIGHLIGHT
+                       GO VAL-INGREDIENTES
+                   END-IF
+               END-IF
+
                EVALUATE INGREDIENTES
                    WHEN 0
                       SUBTRACT 1 FROM NUMERO-INGREDIENTES
                       SUBTRACT 1 FROM NT
                       MOVE 5 TO MAX
-                   WHEN 1
-                      DISPLAY "Fiambre" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.50" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.5 TO PRECO-INGREDIENTES
-                   WHEN 2
-                      DISPLAY "Atum" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.70" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.7 TO PRECO-INGREDIENTES
-                   WHEN 3
-                      DISPLAY "Anchovas" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.40" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.4 TO PRECO-INGREDIENTES
-                   WHEN 4
-                      DISPLAY "Camarao" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.80" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.8 TO PRECO-INGREDIENTES
-                   WHEN 5
-                      DISPLAY "Bacon" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.90" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.9 TO PRECO-INGREDIENTES
-                   WHEN 6
-                      DISPLAY "Banana" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.30" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.3 TO PRECO-INGREDIENTES
-                   WHEN 7
-                      DISPLAY "Ananas" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.40" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.4 TO PRECO-INGREDIENTES
-                   WHEN 8
-                      DISPLAY "Azeitonas" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.30" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.3 TO PRECO-INGREDIENTES
-                   WHEN 9
-                      DISPLAY "Cogumelos" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.60" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.6 TO PRECO-INGREDIENTES
-                   WHEN 10
-                      DISPLAY "Milho" AT LINE NT COL 3 HIGHLIGHT
-                      DISPLAY "0.50" AT LINE NT COL 27 HIGHLIGHT
-                      ADD 0.5 TO PRECO-INGREDIENTES
                    WHEN 11
                       DISPLAY "  " AT 0817
                       DISPLAY LIMPAR-TABELA
+                      COMPUTE ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL)
+                              = NUMERO-INGREDIENTES - 1
+                      PERFORM REPOR-STOCK-PIZZA
                       GO RESET-PEDIDO
+                   WHEN OTHER
+                      DISPLAY TAB-NOME-INGR(INGREDIENTES)
+                      AT LINE NT COL 3 HIGHLIGHT
+                      MOVE TAB-PRECO-INGR(INGREDIENTES) TO PRECO-SAIDA
+                      DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA)
+                      AT LINE NT COL 27 HIGHLIGHT
+                      ADD TAB-PRECO-INGR(INGREDIENTES)
+                                            TO PRECO-INGREDIENTES
+                      PERFORM DECREMENTAR-STOCK
+                      MOVE INGREDIENTES TO
+                          ATZ-INGREDIENTES(INDICE-PIZZA-ATUAL
+                                            NUMERO-INGREDIENTES)
                END-EVALUATE
                ADD 1 TO MAX
                ADD 1 TO NT
@@ -324,23 +495,63 @@
            END-IF.
            SUBTRACT 1 FROM NUMERO-INGREDIENTES.
            DISPLAY NUMERO-INGREDIENTES AT 0817 HIGHLIGHT.
-           DISPLAY "                                      " AT 0820
-      ****** CALCULO PRECOS ********************************************
+           DISPLAY "                                      " AT 0820.
+           MOVE NUMERO-INGREDIENTES TO
+                           ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL).
+      ****** CALCULO PRECO DESTA PIZZA *************************(004)***
            COMPUTE PRECO-PIZZA = PRECO-BASE + PRECO-INGREDIENTES.
-           COMPUTE PRECO-IVA = PRECO-PIZZA * 0.23.
-           COMPUTE PRECO-TOTAL = PRECO-PIZZA + PRECO-IVA.
-      ****** APRESENTAR PRECOS *****************************************
-           DISPLAY "Total Ingred." AT LINE NT COL 3 HIGHLIGHT.
-           MOVE PRECO-INGREDIENTES TO PRECO-SAIDA.
+           MOVE PRECO-INGREDIENTES TO
+                        ATZ-PRECO-INGREDIENTES(INDICE-PIZZA-ATUAL).
+           MOVE PRECO-PIZZA TO ATZ-SUBTOTAL(INDICE-PIZZA-ATUAL).
+           DISPLAY "Subtotal Pizza" AT LINE NT COL 3 HIGHLIGHT.
+           MOVE PRECO-PIZZA TO PRECO-SAIDA.
            DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA)
            AT LINE NT COL 26 HIGHLIGHT.
+           ADD 1 TO ATU-NUM-PIZZAS.
+      ****** MAIS PIZZAS NESTE PEDIDO (004) ****************************
+           IF ATU-NUM-PIZZAS < 5 THEN
+               DISPLAY "Deseja adicionar outra pizza a este"
+               AT LINE 23 COL 01 FOREGROUND-COLOR 2 HIGHLIGHT
+               DISPLAY "pedido?   (S/N)"
+               AT LINE 24 COL 01 FOREGROUND-COLOR 2 HIGHLIGHT
+           ELSE
+               DISPLAY "Limite de 5 pizzas por pedido atingido."
+               AT LINE 23 COL 01 FOREGROUND-COLOR 2 HIGHLIGHT
+               GO FINALIZAR-PEDIDO
+           END-IF.
+       MAIS-PIZZA-PROGRAMA.
+           ACCEPT REPETIR AT LINE 24 COL 18 HIGHLIGHT.
+           IF (NOT VALIDAR-REPETIR) THEN
+               DISPLAY "Por favor"
+               AT LINE 23 COL 40 FOREGROUND-COLOR 4 HIGHLIGHT
+               DISPLAY "digite 'S' ou 'N'."
+               AT LINE 24 COL 40 FOREGROUND-COLOR 4 HIGHLIGHT
+               GO MAIS-PIZZA-PROGRAMA
+           END-IF.
+           DISPLAY LIMPAR-RODAPE.
+           IF (SIM) THEN
+               ADD 1 TO INDICE-PIZZA-ATUAL
+               DISPLAY LIMPAR-TABELA
+               GO RESET-PEDIDO
+           END-IF.
+       FINALIZAR-PEDIDO.
+           PERFORM CALCULAR-TOTAIS-PEDIDO.
+           PERFORM GRAVAR-PEDIDO.
+           PERFORM ATUALIZAR-CLIENTE.
+           PERFORM IMPRIMIR-RECIBO.
+      ****** APRESENTAR PRECOS *****************************************
+           DISPLAY "Subtotal Pedido" AT 1903 HIGHLIGHT.
+           MOVE ATU-PRECO-SUBTOTAL TO PRECO-SAIDA.
+           DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA)
+           AT 1926 HIGHLIGHT.
 
-           DISPLAY "IVA (23%)" AT 1903 HIGHLIGHT.
-           MOVE PRECO-IVA TO PRECO-SAIDA.
-           DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA) AT 1926 HIGHLIGHT.
+           DISPLAY FUNCTION CONCATENATE("IVA (",IVA-PERCENT-SAIDA,
+           "%)") AT 2003 HIGHLIGHT.
+           MOVE ATU-PRECO-IVA TO PRECO-SAIDA.
+           DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA) AT 2026 HIGHLIGHT.
 
            DISPLAY "TOTAL" AT 2103 HIGHLIGHT.
-           MOVE PRECO-TOTAL TO PRECO-SAIDA.
+           MOVE ATU-PRECO-TOTAL TO PRECO-SAIDA.
            DISPLAY FUNCTION CONCATENATE(PRECO-SAIDA) AT 2126 HIGHLIGHT.
       ****** REPETIR ***************************************************
            DISPLAY "Deseja registar um novo"
@@ -357,7 +568,454 @@
                GO REPETIR-PROGRAMA
            END-IF.
            IF (SIM) THEN
-               GO INICIO
+               GO NOVO-CLIENTE
            END-IF.
+           PERFORM FECHAR-FICHEIROS.
            STOP RUN.
+      ****** CANCELAR PEDIDO (007) *************************************
+       CANCELAR-PEDIDO.
+           PERFORM REPOR-STOCK-PEDIDO.
+           DISPLAY LIMPAR-TABELA.
+           DISPLAY LIMPAR-JANELINHA.
+           DISPLAY "Pedido cancelado - nao foi registado."
+           AT LINE 23 COL 01 FOREGROUND-COLOR 4 HIGHLIGHT.
+           GO NOVO-CLIENTE.
+      ****** CLIENTE CONHECIDO (003) ***********************************
+       PROCURAR-CLIENTE.
+           MOVE "N" TO CLIENTE-ENCONTRADO.
+           MOVE CONTACTO TO CLI-CONTACTO.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "N" TO CLIENTE-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO CLIENTE-ENCONTRADO
+           END-READ.
+           IF CLIENTE-EXISTE THEN
+               DISPLAY FUNCTION CONCATENATE("Cliente conhecido: ",
+               CLI-NOME) AT LINE 23 COL 01 FOREGROUND-COLOR 2
+               HIGHLIGHT
+               DISPLAY "Usar este nome? (S/N) "
+               AT LINE 24 COL 01 FOREGROUND-COLOR 2 HIGHLIGHT
+               ACCEPT TEMP-CONFIRMA AT LINE 24 COL 24 HIGHLIGHT
+               IF CONFIRMA-SIM THEN
+                   MOVE CLI-NOME TO CLIENTE
+                   MOVE CLI-NOME TO ATU-CLIENTE
+                   DISPLAY CLIENTE AT 0412 HIGHLIGHT
+               END-IF
+               DISPLAY LIMPAR-RODAPE
+               DISPLAY RODAPE-AJUDA
+           END-IF.
+       ATUALIZAR-CLIENTE.
+           MOVE CONTACTO TO CLI-CONTACTO.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE CONTACTO TO CLI-CONTACTO
+                   MOVE CLIENTE TO CLI-NOME
+                   MOVE 1 TO CLI-NUM-PEDIDOS
+                   WRITE CLIENTE-REC
+               NOT INVALID KEY
+                   MOVE CLIENTE TO CLI-NOME
+                   ADD 1 TO CLI-NUM-PEDIDOS
+                   REWRITE CLIENTE-REC
+           END-READ.
+      ****** MORADA DE ENTREGA (006) ***********************************
+       PEDIR-MORADA.
+           DISPLAY "Morada de entrega:" AT LINE 23 COL 01 HIGHLIGHT.
+           ACCEPT ATU-MORADA AT LINE 24 COL 01 HIGHLIGHT.
+           DISPLAY LIMPAR-RODAPE.
+      ****** NUMERO DE PEDIDO PERSISTENTE (002) ************************
+       OBTER-NOVO-NUMERO.
+           MOVE "PEDIDO" TO CTRL-CHAVE.
+           READ CONTROLO
+               INVALID KEY
+                   MOVE 0 TO CTRL-ULTIMO-PEDIDO
+           END-READ.
+           ADD 1 TO CTRL-ULTIMO-PEDIDO.
+           MOVE CTRL-ULTIMO-PEDIDO TO NUMERO-PEDIDO.
+           REWRITE CONTROLO-REC
+               INVALID KEY
+                   WRITE CONTROLO-REC
+           END-REWRITE.
+       INICIALIZAR-PEDIDO-ATUAL.
+           MOVE NUMERO-PEDIDO TO ATU-NUMERO.
+           MOVE DATA-ATUAL TO ATU-DATA.
+           MOVE SPACES TO ATU-MORADA.
+           MOVE "L" TO ATU-MODO.
+           MOVE 0 TO ATU-NUM-PIZZAS.
+           MOVE 1 TO INDICE-PIZZA-ATUAL.
+           MOVE 0 TO ATU-PRECO-ENTREGA.
+           MOVE 0 TO ATU-PRECO-SUBTOTAL.
+           MOVE 0 TO ATU-PRECO-IVA.
+           MOVE 0 TO ATU-PRECO-TOTAL.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+               MOVE 0 TO ATZ-TIPO(IDX)
+               MOVE 0 TO ATZ-PRECO-BASE(IDX)
+               MOVE 0 TO ATZ-NUM-INGREDIENTES(IDX)
+               MOVE 0 TO ATZ-PRECO-INGREDIENTES(IDX)
+               MOVE 0 TO ATZ-SUBTOTAL(IDX)
+               PERFORM VARYING IDX-REPOR FROM 1 BY 1
+                       UNTIL IDX-REPOR > 5
+                   MOVE 0 TO ATZ-INGREDIENTES(IDX IDX-REPOR)
+               END-PERFORM
+           END-PERFORM.
+      ****** TOTAIS DO PEDIDO (004/006) ********************************
+       CALCULAR-TOTAIS-PEDIDO.
+           MOVE 0 TO ATU-PRECO-SUBTOTAL.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > ATU-NUM-PIZZAS
+               ADD ATZ-SUBTOTAL(IDX) TO ATU-PRECO-SUBTOTAL
+           END-PERFORM.
+           IF ATU-ENTREGA THEN
+               MOVE PRECO-ENTREGA TO ATU-PRECO-ENTREGA
+               ADD PRECO-ENTREGA TO ATU-PRECO-SUBTOTAL
+           END-IF.
+           COMPUTE ATU-PRECO-IVA = ATU-PRECO-SUBTOTAL * TAXA-IVA.
+           COMPUTE ATU-PRECO-TOTAL = ATU-PRECO-SUBTOTAL +
+                                     ATU-PRECO-IVA.
+      ****** PERSISTIR O PEDIDO (000) **********************************
+       GRAVAR-PEDIDO.
+           MOVE PEDIDO-ATUAL TO PEDIDO-REC.
+           WRITE PEDIDO-REC
+               INVALID KEY
+                   DISPLAY "ERRO: pedido NAO foi gravado em disco!"
+                   AT LINE 23 COL 01 FOREGROUND-COLOR 4 HIGHLIGHT
+                   DISPLAY "Avise o gerente antes de continuar."
+                   AT LINE 24 COL 01 FOREGROUND-COLOR 4 HIGHLIGHT
+           END-WRITE.
+      ****** STOCK DE INGREDIENTES (008) *******************************
+       VERIFICAR-STOCK.
+           MOVE INGREDIENTES TO STK-CODIGO.
+           READ STOCK
+               INVALID KEY
+                   MOVE 0 TO STK-QUANTIDADE
+           END-READ.
+       DECREMENTAR-STOCK.
+           SUBTRACT 1 FROM STK-QUANTIDADE.
+           REWRITE STOCK-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+       REPOR-STOCK-PIZZA.
+           PERFORM VARYING IDX-REPOR FROM 1 BY 1
+               UNTIL IDX-REPOR >
+                            ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL)
+               MOVE ATZ-INGREDIENTES(INDICE-PIZZA-ATUAL IDX-REPOR)
+                   TO STK-CODIGO
+               READ STOCK
+                   NOT INVALID KEY
+                       ADD 1 TO STK-QUANTIDADE
+                       REWRITE STOCK-REC
+               END-READ
+           END-PERFORM.
+           MOVE 0 TO ATZ-NUM-INGREDIENTES(INDICE-PIZZA-ATUAL).
+       REPOR-STOCK-PEDIDO.
+           PERFORM VARYING IDX-REPOR2 FROM 1 BY 1
+               UNTIL IDX-REPOR2 > INDICE-PIZZA-ATUAL
+               PERFORM VARYING IDX-REPOR FROM 1 BY 1
+                   UNTIL IDX-REPOR >
+                                 ATZ-NUM-INGREDIENTES(IDX-REPOR2)
+                   MOVE ATZ-INGREDIENTES(IDX-REPOR2 IDX-REPOR)
+                       TO STK-CODIGO
+                   READ STOCK
+                       NOT INVALID KEY
+                           ADD 1 TO STK-QUANTIDADE
+                           REWRITE STOCK-REC
+                   END-READ
+               END-PERFORM
+           END-PERFORM.
+      ****** RECIBO (009) ******************************************(009
+       IMPRIMIR-RECIBO.
+           MOVE "------------------------------------------------"
+               TO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Pedido No " NUMERO-PEDIDO " de " DIA "-" MES "-"
+               ANO DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Cliente: " CLIENTE DELIMITED BY SIZE
+               INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Contacto: " CONTACTO DELIMITED BY SIZE
+               INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           EVALUATE TRUE
+               WHEN ATU-ENTREGA
+                   STRING "Entrega em: " ATU-MORADA
+                       DELIMITED BY SIZE INTO LINHA-RECIBO
+               WHEN ATU-CONSUMO-LOCAL
+                   MOVE "Consumo no local" TO LINHA-RECIBO
+               WHEN OTHER
+                   MOVE "Levantamento no balcao" TO LINHA-RECIBO
+           END-EVALUATE.
+           WRITE LINHA-RECIBO.
+           PERFORM VARYING IDX-REPOR2 FROM 1 BY 1
+               UNTIL IDX-REPOR2 > ATU-NUM-PIZZAS
+               MOVE SPACES TO LINHA-RECIBO
+               STRING "Pizza " IDX-REPOR2 ": "
+                   TAB-NOME-PIZZA(ATZ-TIPO(IDX-REPOR2))
+                   DELIMITED BY SIZE INTO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+               PERFORM VARYING IDX-REPOR FROM 1 BY 1
+                   UNTIL IDX-REPOR >
+                             ATZ-NUM-INGREDIENTES(IDX-REPOR2)
+                   MOVE TAB-PRECO-INGR(ATZ-INGREDIENTES(IDX-REPOR2
+                                        IDX-REPOR)) TO PRECO-SAIDA
+                   MOVE SPACES TO LINHA-RECIBO
+                   STRING "   + " TAB-NOME-INGR(ATZ-INGREDIENTES(
+                       IDX-REPOR2 IDX-REPOR)) " " PRECO-SAIDA
+                       DELIMITED BY SIZE INTO LINHA-RECIBO
+                   WRITE LINHA-RECIBO
+               END-PERFORM
+               MOVE ATZ-SUBTOTAL(IDX-REPOR2) TO PRECO-SAIDA
+               MOVE SPACES TO LINHA-RECIBO
+               STRING "   Subtotal: " PRECO-SAIDA
+                   DELIMITED BY SIZE INTO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+           END-PERFORM.
+           IF ATU-ENTREGA THEN
+               MOVE ATU-PRECO-ENTREGA TO PRECO-SAIDA
+               MOVE SPACES TO LINHA-RECIBO
+               STRING "Taxa de entrega: " PRECO-SAIDA
+                   DELIMITED BY SIZE INTO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+           END-IF.
+           MOVE ATU-PRECO-SUBTOTAL TO PRECO-SAIDA.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "Subtotal: " PRECO-SAIDA DELIMITED BY SIZE
+               INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE ATU-PRECO-IVA TO PRECO-SAIDA.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "IVA (" IVA-PERCENT-SAIDA "%): " PRECO-SAIDA
+               DELIMITED BY SIZE INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE ATU-PRECO-TOTAL TO PRECO-SAIDA.
+           MOVE SPACES TO LINHA-RECIBO.
+           STRING "TOTAL: " PRECO-SAIDA DELIMITED BY SIZE
+               INTO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE "------------------------------------------------"
+               TO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+      ****** CARREGAR TABELA DE PRECOS (005) ***************************
+       CARREGAR-PRECOS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
+               MOVE IDX TO COD-NUM
+               MOVE SPACES TO PRC-CODIGO
+               STRING "P" COD-NUM DELIMITED BY SIZE INTO PRC-CODIGO
+               READ PRECOS
+                   INVALID KEY
+                       MOVE 0 TO TAB-PRECO-PIZZA(IDX)
+                   NOT INVALID KEY
+                       MOVE PRC-VALOR TO TAB-PRECO-PIZZA(IDX)
+                       MOVE PRC-DESCRICAO TO TAB-NOME-PIZZA(IDX)
+               END-READ
+           END-PERFORM.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+               MOVE IDX TO COD-NUM
+               MOVE SPACES TO PRC-CODIGO
+               STRING "I" COD-NUM DELIMITED BY SIZE INTO PRC-CODIGO
+               READ PRECOS
+                   INVALID KEY
+                       MOVE 0 TO TAB-PRECO-INGR(IDX)
+                   NOT INVALID KEY
+                       MOVE PRC-VALOR TO TAB-PRECO-INGR(IDX)
+                       MOVE PRC-DESCRICAO TO TAB-NOME-INGR(IDX)
+               END-READ
+           END-PERFORM.
+           MOVE "IVA" TO PRC-CODIGO.
+           READ PRECOS
+               INVALID KEY
+                   MOVE 0.23 TO TAXA-IVA
+               NOT INVALID KEY
+                   MOVE PRC-VALOR TO TAXA-IVA
+           END-READ.
+           MOVE "ENT" TO PRC-CODIGO.
+           READ PRECOS
+               INVALID KEY
+                   MOVE 1.50 TO PRECO-ENTREGA
+               NOT INVALID KEY
+                   MOVE PRC-VALOR TO PRECO-ENTREGA
+           END-READ.
+           COMPUTE IVA-PERCENT = TAXA-IVA * 100.
+           MOVE IVA-PERCENT TO IVA-PERCENT-SAIDA.
+      ****** REDESENHAR TABELA DE PRECOS NO ECRA (005) *****************
+       ATUALIZAR-TABELA-PRECOS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 3
+               DISPLAY TAB-NOME-PIZZA(IDX)(1:15)
+               AT LINE TAB-LINHA-PIZZA(IDX) COL 65 HIGHLIGHT
+               MOVE TAB-PRECO-PIZZA(IDX) TO PRECO-TABELA-SAIDA
+               DISPLAY PRECO-TABELA-SAIDA
+               AT LINE TAB-LINHA-PIZZA(IDX) COL 81 HIGHLIGHT
+           END-PERFORM.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+               DISPLAY TAB-NOME-INGR(IDX)(1:15)
+               AT LINE TAB-LINHA-INGR(IDX) COL TAB-COL-NOME-INGR(IDX)
+               HIGHLIGHT
+               MOVE TAB-PRECO-INGR(IDX) TO PRECO-TABELA-SAIDA
+               DISPLAY PRECO-TABELA-SAIDA
+               AT LINE TAB-LINHA-INGR(IDX) COL 81 HIGHLIGHT
+           END-PERFORM.
+      ****** ABERTURA / CRIACAO DE FICHEIROS *************************(0
+       ABRIR-FICHEIROS.
+           OPEN I-O PEDIDOS.
+           IF FS-PEDIDOS = "35" THEN
+               OPEN OUTPUT PEDIDOS
+               CLOSE PEDIDOS
+               OPEN I-O PEDIDOS
+           END-IF.
+
+           OPEN I-O CONTROLO.
+           IF FS-CONTROLO = "35" THEN
+               OPEN OUTPUT CONTROLO
+               MOVE "PEDIDO" TO CTRL-CHAVE
+               MOVE 0 TO CTRL-ULTIMO-PEDIDO
+               WRITE CONTROLO-REC
+               CLOSE CONTROLO
+               OPEN I-O CONTROLO
+           END-IF.
+
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES = "35" THEN
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+           OPEN INPUT PRECOS.
+           IF FS-PRECOS = "35" THEN
+               OPEN OUTPUT PRECOS
+               PERFORM CRIAR-PRECOS-DEFEITO
+               CLOSE PRECOS
+               OPEN INPUT PRECOS
+           END-IF.
+
+           OPEN I-O STOCK.
+           IF FS-STOCK = "35" THEN
+               OPEN OUTPUT STOCK
+               PERFORM CRIAR-STOCK-DEFEITO
+               CLOSE STOCK
+               OPEN I-O STOCK
+           END-IF.
+
+           OPEN EXTEND RECIBOS.
+           IF FS-RECIBOS NOT = "00" THEN
+               OPEN OUTPUT RECIBOS
+               CLOSE RECIBOS
+               OPEN EXTEND RECIBOS
+           END-IF.
+       FECHAR-FICHEIROS.
+           CLOSE PEDIDOS.
+           CLOSE CONTROLO.
+           CLOSE CLIENTES.
+           CLOSE PRECOS.
+           CLOSE STOCK.
+           CLOSE RECIBOS.
+       CRIAR-PRECOS-DEFEITO.
+           MOVE "P01" TO PRC-CODIGO.
+           MOVE "Pizza Pequena" TO PRC-DESCRICAO.
+           MOVE 3.00 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "P02" TO PRC-CODIGO.
+           MOVE "Pizza Media" TO PRC-DESCRICAO.
+           MOVE 4.00 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "P03" TO PRC-CODIGO.
+           MOVE "Pizza Grande" TO PRC-DESCRICAO.
+           MOVE 5.00 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I01" TO PRC-CODIGO.
+           MOVE "Fiambre" TO PRC-DESCRICAO.
+           MOVE 0.50 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I02" TO PRC-CODIGO.
+           MOVE "Atum" TO PRC-DESCRICAO.
+           MOVE 0.70 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I03" TO PRC-CODIGO.
+           MOVE "Anchovas" TO PRC-DESCRICAO.
+           MOVE 0.40 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I04" TO PRC-CODIGO.
+           MOVE "Camarao" TO PRC-DESCRICAO.
+           MOVE 0.80 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I05" TO PRC-CODIGO.
+           MOVE "Bacon" TO PRC-DESCRICAO.
+           MOVE 0.90 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I06" TO PRC-CODIGO.
+           MOVE "Banana" TO PRC-DESCRICAO.
+           MOVE 0.30 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I07" TO PRC-CODIGO.
+           MOVE "Ananas" TO PRC-DESCRICAO.
+           MOVE 0.40 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I08" TO PRC-CODIGO.
+           MOVE "Azeitonas" TO PRC-DESCRICAO.
+           MOVE 0.30 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I09" TO PRC-CODIGO.
+           MOVE "Cogumelos" TO PRC-DESCRICAO.
+           MOVE 0.60 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "I10" TO PRC-CODIGO.
+           MOVE "Milho" TO PRC-DESCRICAO.
+           MOVE 0.50 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "IVA" TO PRC-CODIGO.
+           MOVE "Taxa de IVA" TO PRC-DESCRICAO.
+           MOVE 0.23 TO PRC-VALOR.
+           WRITE PRECO-REC.
+           MOVE "ENT" TO PRC-CODIGO.
+           MOVE "Taxa de entrega" TO PRC-DESCRICAO.
+           MOVE 1.50 TO PRC-VALOR.
+           WRITE PRECO-REC.
+       CRIAR-STOCK-DEFEITO.
+           MOVE 1 TO STK-CODIGO.
+           MOVE "Fiambre" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 2 TO STK-CODIGO.
+           MOVE "Atum" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 3 TO STK-CODIGO.
+           MOVE "Anchovas" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 4 TO STK-CODIGO.
+           MOVE "Camarao" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 5 TO STK-CODIGO.
+           MOVE "Bacon" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 6 TO STK-CODIGO.
+           MOVE "Banana" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 7 TO STK-CODIGO.
+           MOVE "Ananas" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 8 TO STK-CODIGO.
+           MOVE "Azeitonas" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 9 TO STK-CODIGO.
+           MOVE "Cogumelos" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
+           MOVE 10 TO STK-CODIGO.
+           MOVE "Milho" TO STK-DESCRICAO.
+           MOVE 50 TO STK-QUANTIDADE.
+           WRITE STOCK-REC.
        END PROGRAM TAREFA06.
